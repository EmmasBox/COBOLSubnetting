@@ -1,8 +1,26 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBNETCALCULATOR.
        AUTHOR. EMMA SKOVGAARD.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WorkOrderFile ASSIGN TO "workorders.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WorkOrderFileStatus.
+           SELECT PrintFile ASSIGN TO "subnetreport.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PrintFileStatus.
+           SELECT AuditLogFile ASSIGN TO "subnetcalc.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS AuditLogStatus.
        DATA DIVISION.
+         FILE SECTION.
+          FD WorkOrderFile.
+          01 WorkOrderRecord PIC X(80).
+          FD PrintFile.
+          01 PrintLine PIC X(132).
+          FD AuditLogFile.
+          01 AuditLogLine PIC X(132).
          WORKING-STORAGE SECTION.
           01 WorkingIP PIC X(15) VALUE "0.0.0.0".
           01 IPClassPortion PIC 9(3) VALUE ZEROES.
@@ -15,10 +33,13 @@
           01 CurrentSubnets PIC 9(7) VALUE 256.
           01 CurrentSubnetsOutput PIC Z(7) VALUE ZEROES.
           01 CurrentSubnets2 PIC 9(7) VALUE 2.
-          01 TotalBits PIC 9(2) VALUE ZEROES. 
-          01 TotalBitsOutput PIC Z(2) VALUE ZEROES. 
-          01 CurrentBits PIC 9(2) VALUE 1. 
+          01 TotalBits PIC 9(2) VALUE ZEROES.
+          01 TotalBitsOutput PIC Z(2) VALUE ZEROES.
+          01 CurrentBits PIC 9(2) VALUE 1.
           01 NetworkClass PIC A(1) VALUE "X".
+          01 NetworkValidFlag PIC X(1) VALUE "Y".
+             88 NetworkIsValid VALUE "Y".
+             88 NetworkIsInvalid VALUE "N".
           01 CustomSubnet PIC 9(3) VALUE 0.
           01 CustomSubnet2 PIC 9(3) VALUE 256.
           01 SubnetValue PIC 9(3) VALUE 256.
@@ -27,84 +48,544 @@
           01 SubnetAmountBinary PIC 9(3) VALUE 128.
           01 SubnetAmountBinary2 PIC 9(3) VALUE 128.
           01 MaxBits PIC 9(2) VALUE 8.
+          01 V6PrefixValidFlag PIC X(1) VALUE "Y".
+             88 V6PrefixIsValid VALUE "Y".
+             88 V6PrefixIsInvalid VALUE "N".
+          01 SupernetBitsValidFlag PIC X(1) VALUE "Y".
+             88 SupernetBitsIsValid VALUE "Y".
+             88 SupernetBitsIsInvalid VALUE "N".
+
+      * dotted-quad validation for WorkingIP
+          01 IPOctetText1 PIC X(4) VALUE SPACES.
+          01 IPOctetText2 PIC X(4) VALUE SPACES.
+          01 IPOctetText3 PIC X(4) VALUE SPACES.
+          01 IPOctetText4 PIC X(4) VALUE SPACES.
+          01 IPOctet1 PIC 9(3) VALUE 0.
+          01 IPOctet2 PIC 9(3) VALUE 0.
+          01 IPOctet3 PIC 9(3) VALUE 0.
+          01 IPOctet4 PIC 9(3) VALUE 0.
+          01 IPOctetCount PIC 9(1) VALUE 0.
+          01 IPValidFlag PIC X(1) VALUE "Y".
+             88 IPIsValid VALUE "Y".
+             88 IPIsInvalid VALUE "N".
+
+      * character-class check used to make sure each octet segment
+      * UNSTRING hands back is made up of digits only, since a
+      * numeric MOVE from a segment like "19a" or an empty segment
+      * silently coerces instead of failing a NOT NUMERIC test
+          01 IPOctetCheckField PIC X(4) VALUE SPACES.
+          01 IPOctetCheckIndex PIC 9(1) VALUE 0.
+          01 IPOctetCheckChar PIC X(1) VALUE SPACE.
+          01 IPOctetDigitCount PIC 9(1) VALUE 0.
+          01 IPOctetBadCharCount PIC 9(1) VALUE 0.
+          01 IPOctetCheckFlag PIC X(1) VALUE "Y".
+             88 IPOctetCheckValid VALUE "Y".
+             88 IPOctetCheckInvalid VALUE "N".
+
+      * CIDR suffix and wildcard mask alongside each dotted subnet
+      * mask line
+          01 CidrText PIC X(4) VALUE SPACES.
+          01 CidrTextLen PIC 9(1) VALUE 0.
+          01 WildcardOctet PIC 9(3) VALUE 0.
+          01 WildcardOctetOutput PIC Z(3) VALUE 0.
+          01 WildcardOctetText PIC X(3) VALUE SPACES.
+
+      * DisplayLine is built a piece at a time with STRING, and
+      * DisplayLinePointer tracks how much of it is actually filled
+      * so DISPLAY can show just that much instead of the padded
+      * remainder of the 80-byte field
+          01 DisplayLine PIC X(80) VALUE SPACES.
+          01 DisplayLinePointer PIC 9(2) VALUE 0.
+          01 SubnetTotalBits PIC 9(2) VALUE ZEROES.
+          01 HostPrefixBits PIC 9(2) VALUE ZEROES.
+          01 HostPrefixBitsOutput PIC Z(2) VALUE ZEROES.
+          01 SubnetPrefixBits PIC 9(2) VALUE ZEROES.
+          01 SubnetPrefixBitsOutput PIC Z(2) VALUE ZEROES.
+
+      * direct CIDR/mask entry, bypassing the classful default
+          01 CustomMaskChoice PIC X(1) VALUE "N".
+             88 UseCustomMask VALUE "Y".
+          01 CustomStartingBits PIC 9(2) VALUE 0.
+
+      * full subnet allocation table fields
+          01 FullTableChoice PIC X(1) VALUE "N".
+             88 UseFullTable VALUE "Y".
+          01 TableRowIndex PIC 9(3) VALUE 0.
+          01 TableRowCount PIC 9(3) VALUE 0.
+          01 TableBlockSize PIC 9(3) VALUE 0.
+          01 TableOctetPosition PIC 9(1) VALUE 0.
+          01 TableChangingValue PIC 9(3) VALUE 0.
+          01 TableBroadcastValue PIC 9(3) VALUE 0.
+          01 TableOctetA PIC 9(3) VALUE 0.
+          01 TableOctetB PIC 9(3) VALUE 0.
+          01 TableOctetC PIC 9(3) VALUE 0.
+          01 TableOctetD PIC 9(3) VALUE 0.
+
+      * TableOctetScratch/ScratchText trim the leading blanks a
+      * PIC Z(3) edit leaves, the same way BUILDWILDCARDTEXT does for
+      * WildcardOctetOutput, so a row's dotted-decimal fields print
+      * without embedded spaces from a value under 100
+          01 TableOctetScratch PIC Z(3) VALUE 0.
+          01 TableOctetScratchText PIC X(3) VALUE SPACES.
+          01 TableOctetAText PIC X(3) VALUE SPACES.
+          01 TableOctetBText PIC X(3) VALUE SPACES.
+          01 TableOctetCText PIC X(3) VALUE SPACES.
+          01 TableOctetDText PIC X(3) VALUE SPACES.
+
+      * batch work order file / print file fields
+          01 WorkOrderFileStatus PIC X(2) VALUE SPACES.
+          01 PrintFileStatus PIC X(2) VALUE SPACES.
+          01 WorkOrderIPField PIC X(15) VALUE SPACES.
+          01 WorkOrderClientsField PIC X(10) VALUE SPACES.
+          01 WorkOrderSubnetsField PIC X(10) VALUE SPACES.
+          01 WorkOrderFieldCount PIC 9(1) VALUE 0.
+          01 WorkOrderEOFSwitch PIC X(1) VALUE "N".
+             88 NoMoreWorkOrders VALUE "Y".
+          01 WorkOrderLineNumber PIC 9(5) VALUE ZEROES.
+          01 WorkOrderLineNumberOutput PIC Z(5) VALUE ZEROES.
+
+      * run log / audit trail fields
+          01 RunDateTime PIC X(21) VALUE SPACES.
+          01 CurrentDateOutput PIC X(8) VALUE SPACES.
+          01 CurrentTimeOutput PIC X(8) VALUE SPACES.
+          01 AuditLogStatus PIC X(2) VALUE SPACES.
+
+      * multi-calculation session menu fields
+          01 MenuChoice PIC 9(1) VALUE 0.
+          01 SessionSwitch PIC X(1) VALUE "Y".
+             88 KeepSessionRunning VALUE "Y".
+             88 EndSession VALUE "N".
+
+      * IPv6 prefix planning mode fields
+          01 WorkingIPv6 PIC X(39) VALUE SPACES.
+      * WorkingIPv6Len holds the position of the last non-blank
+      * character ACCEPT left in WorkingIPv6, found by FINDWORKINGIPV6LEN,
+      * so DISPLAY can reference-modify off the trailing blanks the way
+      * CidrText/DisplayLine already do elsewhere in this file
+          01 WorkingIPv6Len PIC 9(2) VALUE 39.
+          01 WorkingIPv6Index PIC 9(2) VALUE 0.
+          01 WorkingIPv6FoundSwitch PIC X(1) VALUE "N".
+             88 WorkingIPv6LenFound VALUE "Y".
+          01 V6StartingPrefix PIC 9(3) VALUE 64.
+          01 DesiredSubnetsV6 PIC 9(18) VALUE ZEROES.
+          01 DesiredHostsV6 PIC 9(18) VALUE ZEROES.
+          01 V6TotalHosts PIC 9(18) VALUE 1.
+          01 V6CurrentHostBits PIC 9(3) VALUE 0.
+          01 V6CurrentHostBitsOutput PIC Z(3) VALUE 0.
+          01 V6HostPrefix PIC 9(3) VALUE 0.
+          01 V6HostPrefixOutput PIC Z(3) VALUE 0.
+          01 V6TotalSubnets PIC 9(18) VALUE 1.
+          01 V6TotalSubnetsOutput PIC Z(17)9 VALUE 0.
+          01 V6CurrentSubnetBits PIC 9(3) VALUE 0.
+          01 V6SubnetPrefix PIC 9(3) VALUE 0.
+          01 V6SubnetPrefixOutput PIC Z(3) VALUE 0.
+
+      * route summarization / supernetting mode fields
+          01 SupernetCount PIC 9(2) VALUE 0.
+          01 SupernetIndex PIC 9(2) VALUE 0.
+          01 SupernetBits PIC 9(2) VALUE 0.
+          01 SupernetAddress PIC 9(10) COMP VALUE 0.
+          01 SupernetBlockSize PIC 9(10) COMP VALUE 1.
+          01 SupernetNetworkStart PIC 9(10) COMP VALUE 0.
+          01 SupernetNetworkEnd PIC 9(10) COMP VALUE 0.
+          01 SupernetMinStart PIC 9(10) COMP VALUE 4294967295.
+          01 SupernetMaxEnd PIC 9(10) COMP VALUE 0.
+          01 SupernetTrialBits PIC S9(2) VALUE 32.
+          01 SupernetTrialBlockSize PIC 9(10) COMP VALUE 1.
+          01 SupernetDoubleCount PIC 9(2) VALUE 0.
+          01 SupernetHostBits PIC 9(2) VALUE 0.
+          01 SupernetResultBits PIC 9(2) VALUE 0.
+          01 SupernetResultBitsOutput PIC Z(2) VALUE 0.
+          01 SupernetResultStart PIC 9(10) COMP VALUE 0.
+          01 SupernetFoundSwitch PIC X(1) VALUE "N".
+             88 SupernetFound VALUE "Y".
+          01 SupernetResultOctet1 PIC 9(3) VALUE 0.
+          01 SupernetResultOctet2 PIC 9(3) VALUE 0.
+          01 SupernetResultOctet3 PIC 9(3) VALUE 0.
+          01 SupernetResultOctet4 PIC 9(3) VALUE 0.
+          01 SupernetRemainder1 PIC 9(10) COMP VALUE 0.
+          01 SupernetRemainder2 PIC 9(10) COMP VALUE 0.
+          01 SupernetResultBitsLen PIC 9(1) VALUE 0.
        PROCEDURE DIVISION.
-         ACCEPTINFO.
+         MAINMENU.
            DISPLAY "Welcome to Emma's Custom COBOL Subnet Calculator."
-           DISPLAY "Type in the working IP: " WITH NO ADVANCING 
-           ACCEPT WorkingIP.
-           DISPLAY "Type in the amount of desired usable clients: " 
-      -    WITH NO ADVANCING.
-           ACCEPT DesiredClients.
-           DISPLAY "Type in the amount of desired subnets: "
-      -    WITH NO ADVANCING.
-           ACCEPT DesiredSubnets
-           MOVE WorkingIP TO IPClassPortion.
+           PERFORM UNTIL EndSession
+              DISPLAY " "
+              DISPLAY "1. Plan subnets for one IPv4 network"
+              DISPLAY "2. Run a batch of work orders from a file"
+              DISPLAY "3. Plan subnets for an IPv6 prefix"
+              DISPLAY "4. Summarize a list of subnets (supernet)"
+              DISPLAY "5. Exit"
+              DISPLAY "Choice: " WITH NO ADVANCING
+              ACCEPT MenuChoice
+              EVALUATE MenuChoice
+                 WHEN 1
+                    PERFORM ACCEPTINFO
+                 WHEN 2
+                    PERFORM BATCHMODE
+                 WHEN 3
+                    PERFORM IPV6MODE
+                 WHEN 4
+                    PERFORM SUPERNETMODE
+                 WHEN 5
+                    SET EndSession TO TRUE
+                 WHEN OTHER
+                    DISPLAY "Please choose 1 through 5."
+              END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+         ACCEPTINFO.
+           PERFORM RESETWORKFIELDS
+           SET IPIsInvalid TO TRUE
+           PERFORM UNTIL IPIsValid
+              DISPLAY "Type in the working IP: " WITH NO ADVANCING
+              ACCEPT WorkingIP
+              PERFORM VALIDATEWORKINGIP
+              IF IPIsInvalid THEN
+                 DISPLAY
+      -          "That is not a valid dotted IP address, try again."
+              END-IF
+           END-PERFORM
+           SET NetworkIsInvalid TO TRUE
+           PERFORM UNTIL NetworkIsValid
+              DISPLAY "Type in the amount of desired usable clients: "
+      -       WITH NO ADVANCING
+              ACCEPT DesiredClients
+              DISPLAY "Type in the amount of desired subnets: "
+      -       WITH NO ADVANCING
+              ACCEPT DesiredSubnets
+              PERFORM DIRECTMASKENTRY
+              IF NetworkIsValid THEN
+                 PERFORM CLASSIFYNETWORK
+              END-IF
+              IF NetworkIsInvalid THEN
+                 DISPLAY
+      -          "Correct the value(s) above and try again."
+              END-IF
+           END-PERFORM
+           DISPLAY
+      -    "List the full subnet allocation table instead of the"
+           DISPLAY "single best-fit subnet? (Y/N): " WITH NO ADVANCING
+           ACCEPT FullTableChoice
+           PERFORM HOSTPRIORITYCALC
+           PERFORM SUBNETPRIORITYCALC
+           PERFORM LOGCALCULATION.
+
+         VALIDATEWORKINGIP.
+           SET IPIsValid TO TRUE
+           MOVE SPACES TO IPOctetText1 IPOctetText2
+                          IPOctetText3 IPOctetText4
+           MOVE ZERO TO IPOctetCount
+           UNSTRING WorkingIP DELIMITED BY "."
+              INTO IPOctetText1, IPOctetText2,
+                   IPOctetText3, IPOctetText4
+              TALLYING IN IPOctetCount
+              ON OVERFLOW
+                 SET IPIsInvalid TO TRUE
+           END-UNSTRING
+           IF IPOctetCount NOT = 4 THEN
+              SET IPIsInvalid TO TRUE
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctetText1 TO IPOctetCheckField
+              PERFORM VALIDATEOCTETTEXT
+              IF IPOctetCheckInvalid THEN
+                 SET IPIsInvalid TO TRUE
+              END-IF
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctetText2 TO IPOctetCheckField
+              PERFORM VALIDATEOCTETTEXT
+              IF IPOctetCheckInvalid THEN
+                 SET IPIsInvalid TO TRUE
+              END-IF
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctetText3 TO IPOctetCheckField
+              PERFORM VALIDATEOCTETTEXT
+              IF IPOctetCheckInvalid THEN
+                 SET IPIsInvalid TO TRUE
+              END-IF
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctetText4 TO IPOctetCheckField
+              PERFORM VALIDATEOCTETTEXT
+              IF IPOctetCheckInvalid THEN
+                 SET IPIsInvalid TO TRUE
+              END-IF
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctetText1 TO IPOctet1
+              MOVE IPOctetText2 TO IPOctet2
+              MOVE IPOctetText3 TO IPOctet3
+              MOVE IPOctetText4 TO IPOctet4
+           END-IF
+           IF IPIsValid THEN
+              IF IPOctet1 > 255 OR IPOctet2 > 255
+                 OR IPOctet3 > 255 OR IPOctet4 > 255 THEN
+                 SET IPIsInvalid TO TRUE
+              END-IF
+           END-IF
+           IF IPIsValid THEN
+              MOVE IPOctet1 TO IPClassPortion
+           END-IF.
+
+      * checks that IPOctetCheckField holds only digits (with at
+      * least one, and no more than the three an octet can ever need)
+      * plus optional trailing spaces from the UNSTRING right-pad, so
+      * segments like "19a", an empty segment, or an oversized segment
+      * like "1000" (UNSTRING truncates rather than overflows into a
+      * too-small receiving field, so the field is sized one character
+      * wider than a legal octet purely to catch that case) fail
+      * instead of silently coercing on the numeric MOVE that follows
+         VALIDATEOCTETTEXT.
+           SET IPOctetCheckValid TO TRUE
+           MOVE 0 TO IPOctetDigitCount
+           MOVE 0 TO IPOctetBadCharCount
+           PERFORM VARYING IPOctetCheckIndex FROM 1 BY 1
+                 UNTIL IPOctetCheckIndex > 4
+              MOVE IPOctetCheckField(IPOctetCheckIndex:1)
+                 TO IPOctetCheckChar
+              IF IPOctetCheckChar >= "0" AND IPOctetCheckChar <= "9"
+              THEN
+                 COMPUTE IPOctetDigitCount = IPOctetDigitCount + 1
+              ELSE
+                 IF IPOctetCheckChar NOT = SPACE THEN
+                    COMPUTE IPOctetBadCharCount =
+                       IPOctetBadCharCount + 1
+                 END-IF
+              END-IF
+           END-PERFORM
+           IF IPOctetDigitCount = 0 OR IPOctetDigitCount > 3
+                 OR IPOctetBadCharCount NOT = 0
+           THEN
+              SET IPOctetCheckInvalid TO TRUE
+           END-IF.
+
+         RESETWORKFIELDS.
+           MOVE 2 TO TotalClients
+           MOVE 0 TO UsableClients
+           MOVE 256 TO CurrentSubnets
+           MOVE 1 TO CurrentSubnets2
+           MOVE ZEROES TO TotalBits
+           MOVE 1 TO CurrentBits
+           MOVE "X" TO NetworkClass
+           MOVE 0 TO CustomSubnet
+           MOVE 256 TO CustomSubnet2
+           MOVE 256 TO SubnetValue
+           MOVE 2 TO SubnetBinary
+           MOVE 256 TO SubnetBinary2
+           MOVE 8 TO MaxBits
+           MOVE "N" TO CustomMaskChoice
+           MOVE 0 TO CustomStartingBits
+           MOVE "N" TO FullTableChoice
+           MOVE ZEROES TO SubnetTotalBits
+           MOVE ZEROES TO HostPrefixBits
+           MOVE ZEROES TO SubnetPrefixBits.
+
+         CLASSIFYNETWORK.
+           SET NetworkIsValid TO TRUE
            IF IPClassPortion < 128 THEN
-              MOVE "A" TO NetworkClass 
+              MOVE "A" TO NetworkClass
               DISPLAY "Class A, default subnet mask: 255.0.0.0"
-              COMPUTE MaxBits = 24
-              IF DesiredClients > 16777214 THEN
-                 DISPLAY 
-      -          "ERROR: This network cannot handle that many hosts"
-                 STOP RUN
-              END-IF
-           ELSE IF IPClassPortion < 192 THEN
-              MOVE "B" TO NetworkClass 
-              DISPLAY "Class B, default subnet mask: 255.255.0.0"
-              COMPUTE MaxBits = 16
-              IF DesiredClients > 65534 THEN
-                 DISPLAY 
-      -          "ERROR: This network cannot handle that many hosts"
-                 STOP RUN
-              END-IF
-           ELSE IF IPClassPortion < 224 THEN
-              MOVE "C" TO NetworkClass 
-              DISPLAY "Class C, default subnet mask: 255.255.255.0"
-              COMPUTE MaxBits = 8
-              IF DesiredClients > 254 THEN
-                 DISPLAY 
-      -          "ERROR: This network cannot handle that many hosts"
-                 STOP RUN
-              END-IF
-           ELSE IF IPClassPortion < 239 THEN
-              MOVE "D" TO NetworkClass 
-              DISPLAY "Class D, default subnet mask: 255.255.255.0"
-              COMPUTE MaxBits = 8
-              IF DesiredClients > 15 THEN
-                 DISPLAY 
-      -          "ERROR: This network cannot handle that many hosts"
-                 STOP RUN
-              END-IF
-           ELSE IF IPClassPortion < 255 THEN
-              MOVE "E" TO NetworkClass 
-              DISPLAY "Class E, default subnet mask: 255.255.255.0"
-              COMPUTE MaxBits = 8
-              IF DesiredClients > 15 THEN
-                 DISPLAY 
-      -          "ERROR: This network cannot handle that many hosts"
-                 STOP RUN
+              IF NOT UseCustomMask THEN
+                 COMPUTE MaxBits = 24
+                 IF DesiredClients > 16777214 THEN
+                    DISPLAY
+      -             "ERROR: This network cannot handle that many "
+      -             "hosts"
+                    SET NetworkIsInvalid TO TRUE
+                 END-IF
+              END-IF
+           ELSE
+              IF IPClassPortion < 192 THEN
+                 MOVE "B" TO NetworkClass
+                 DISPLAY "Class B, default subnet mask: 255.255.0.0"
+                 IF NOT UseCustomMask THEN
+                    COMPUTE MaxBits = 16
+                    IF DesiredClients > 65534 THEN
+                       DISPLAY
+      -                "ERROR: This network cannot handle that many "
+      -                "hosts"
+                       SET NetworkIsInvalid TO TRUE
+                    END-IF
+                 END-IF
+              ELSE
+                 IF IPClassPortion < 224 THEN
+                    MOVE "C" TO NetworkClass
+                    DISPLAY
+      -             "Class C, default subnet mask: 255.255.255.0"
+                    IF NOT UseCustomMask THEN
+                       COMPUTE MaxBits = 8
+                       IF DesiredClients > 254 THEN
+                          DISPLAY
+      -                   "ERROR: This network cannot handle that "
+      -                   "many hosts"
+                          SET NetworkIsInvalid TO TRUE
+                       END-IF
+                    END-IF
+                 ELSE
+                    IF IPClassPortion < 239 THEN
+                       MOVE "D" TO NetworkClass
+                       DISPLAY
+      -                "Class D, default subnet mask: 255.255.255.0"
+                       IF NOT UseCustomMask THEN
+                          COMPUTE MaxBits = 8
+                          IF DesiredClients > 15 THEN
+                             DISPLAY
+      -                      "ERROR: This network cannot handle "
+      -                      "that many hosts"
+                             SET NetworkIsInvalid TO TRUE
+                          END-IF
+                       END-IF
+                    ELSE
+                       IF IPClassPortion < 255 THEN
+                          MOVE "E" TO NetworkClass
+                          DISPLAY
+      -                   "Class E, default subnet mask: "
+      -                   "255.255.255.0"
+                          IF NOT UseCustomMask THEN
+                             COMPUTE MaxBits = 8
+                             IF DesiredClients > 15 THEN
+                                DISPLAY
+      -                         "ERROR: This network cannot handle "
+      -                         "that many hosts"
+                                SET NetworkIsInvalid TO TRUE
+                             END-IF
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
            END-IF.
-           PERFORM UNTIL CurrentSubnets > DesiredSubnets 
-              COMPUTE SubnetBinary2 = SubnetBinary2 /2
-              COMPUTE CustomSubnet2 = SubnetValue  - SubnetBinary2
-              COMPUTE CurrentSubnets2 = CurrentSubnets2 * 2
-              IF CurrentSubnets > DesiredSubnets THEN
+
+      * a custom starting prefix is only meaningful to the rest of
+      * this program on an octet boundary, since HOSTPRIORITYCALC /
+      * SUBNETPRIORITYCALC / PRINTSUBNETTABLE only ever subnet a
+      * single whole octet at a time (the same scope limit noted
+      * where those paragraphs pick which octet is changing) -- a
+      * prefix like /22 would have to further split an octet that is
+      * already partly network, which this design cannot represent,
+      * so anything other than 8, 16, or 24 is rejected here rather
+      * than silently displaying a self-contradictory CIDR/dotted
+      * mask pair
+         DIRECTMASKENTRY.
+           DISPLAY
+      -    "Enter a starting prefix length to override the class"
+           DISPLAY
+      -    "default (8, 16, or 24), or 0 to keep the default: "
+      -    WITH NO ADVANCING
+           ACCEPT CustomStartingBits
+           SET NetworkIsValid TO TRUE
+           IF CustomStartingBits > 0 THEN
+              IF CustomStartingBits = 8 OR CustomStartingBits = 16
+                    OR CustomStartingBits = 24 THEN
+                 SET UseCustomMask TO TRUE
+                 COMPUTE MaxBits = 32 - CustomStartingBits
+                 DISPLAY "Using a starting mask of /",
+      -                  CustomStartingBits
+              ELSE
                  DISPLAY
-      -          "//SUBNET PRIORITY SECTION//"       
-                  IF IPClassPortion < 128 THEN
-                    DISPLAY "Custom subnet: 255.", CustomSubnet2,".0.0"
-                  ELSE IF IPClassPortion < 192 THEN
-                    DISPLAY "Custom subnet: 255.255", CustomSubnet2,".0"
-                  ELSE IF IPClassPortion < 256 THEN
-                    DISPLAY "Custom subnet: 255.255.255.", CustomSubnet2
-                  END-IF
+      -             "ERROR: starting prefix must be 8, 16, or 24 -- "
+      -             "this calculator only subnets one whole octet "
+      -             "at a time"
+                 SET NetworkIsInvalid TO TRUE
               END-IF
-           END-PERFORM
+           END-IF.
+
+      * builds a "/nn" style CIDR suffix from the actual network
+      * prefix length (32 minus the address bits given to hosts),
+      * into CidrText, without leading blanks in the digits
+         BUILDCIDRFROMHOST.
+           COMPUTE HostPrefixBits = 32 - CurrentBits
+           MOVE HostPrefixBits TO HostPrefixBitsOutput
+           MOVE SPACES TO CidrText
+           IF HostPrefixBits < 10 THEN
+              STRING "/" DELIMITED BY SIZE
+                 HostPrefixBitsOutput(2:1) DELIMITED BY SIZE
+                 INTO CidrText
+              MOVE 2 TO CidrTextLen
+           ELSE
+              STRING "/" DELIMITED BY SIZE
+                 HostPrefixBitsOutput DELIMITED BY SIZE
+                 INTO CidrText
+              MOVE 3 TO CidrTextLen
+           END-IF.
+
+      * the network prefix here is the classful network bits
+      * (32 - MaxBits) plus the bits borrowed for subnetting
+         BUILDCIDRFROMSUBNET.
+           COMPUTE SubnetPrefixBits = (32 - MaxBits) + SubnetTotalBits
+           MOVE SubnetPrefixBits TO SubnetPrefixBitsOutput
+           MOVE SPACES TO CidrText
+           IF SubnetPrefixBits < 10 THEN
+              STRING "/" DELIMITED BY SIZE
+                 SubnetPrefixBitsOutput(2:1) DELIMITED BY SIZE
+                 INTO CidrText
+              MOVE 2 TO CidrTextLen
+           ELSE
+              STRING "/" DELIMITED BY SIZE
+                 SubnetPrefixBitsOutput DELIMITED BY SIZE
+                 INTO CidrText
+              MOVE 3 TO CidrTextLen
+           END-IF.
+
+      * trims the leading blanks that PIC Z(3) editing leaves in
+      * WildcardOctetOutput, so wildcard mask octets STRING cleanly
+      * into ACL/OSPF style text instead of carrying embedded spaces
+         BUILDWILDCARDTEXT.
+           MOVE SPACES TO WildcardOctetText
+           IF WildcardOctetOutput(1:1) NOT = SPACE THEN
+              MOVE WildcardOctetOutput TO WildcardOctetText
+           ELSE
+              IF WildcardOctetOutput(2:1) NOT = SPACE THEN
+                 MOVE WildcardOctetOutput(2:2) TO WildcardOctetText
+              ELSE
+                 MOVE WildcardOctetOutput(3:1) TO WildcardOctetText
+              END-IF
+           END-IF.
+
+      * scans WorkingIPv6 from the right for the first non-blank
+      * character ACCEPT left behind, so IPV6MODE's displays can
+      * reference-modify off the real length instead of printing the
+      * field's ~30 trailing blanks mid-line
+         FINDWORKINGIPV6LEN.
+           MOVE 39 TO WorkingIPv6Len
+           MOVE "N" TO WorkingIPv6FoundSwitch
+           PERFORM VARYING WorkingIPv6Index FROM 39 BY -1
+                 UNTIL WorkingIPv6Index < 1 OR WorkingIPv6LenFound
+              IF WorkingIPv6(WorkingIPv6Index:1) NOT = SPACE THEN
+                 MOVE WorkingIPv6Index TO WorkingIPv6Len
+                 SET WorkingIPv6LenFound TO TRUE
+              END-IF
+           END-PERFORM.
+
+      * same trim as BUILDWILDCARDTEXT above, generalized onto the
+      * shared TableOctetScratch/ScratchText pair so PRINTSUBNETTABLE
+      * can trim any one of its four octet values in turn
+         TRIMTABLEOCTET.
+           MOVE SPACES TO TableOctetScratchText
+           IF TableOctetScratch(1:1) NOT = SPACE THEN
+              MOVE TableOctetScratch TO TableOctetScratchText
+           ELSE
+              IF TableOctetScratch(2:1) NOT = SPACE THEN
+                 MOVE TableOctetScratch(2:2) TO TableOctetScratchText
+              ELSE
+                 IF TableOctetScratch(3:1) NOT = SPACE THEN
+                    MOVE TableOctetScratch(3:1) TO TableOctetScratchText
+                 ELSE
+                    MOVE "0" TO TableOctetScratchText
+                 END-IF
+              END-IF
+           END-IF.
+
+         HOSTPRIORITYCALC.
            PERFORM UNTIL TotalClients > DesiredClients
+                 OR CurrentBits >= 32
                COMPUTE CurrentBits = CurrentBits + 1
                COMPUTE TotalClients = TotalClients * 2
-               COMPUTE UsableClients = TotalClients - 2 
+               COMPUTE UsableClients = TotalClients - 2
                COMPUTE SubnetBinary = SubnetBinary * 2
                IF SubnetBinary >= 256 THEN
                   COMPUTE SubnetBinary = 1
@@ -112,27 +593,801 @@
                IF UsableClients >= DesiredClients THEN
                   DISPLAY
       -           "//HOST PRIORITY SECTION//"
-                  PERFORM CurrentBits TIMES 
+                  PERFORM CurrentBits TIMES
                     COMPUTE CurrentSubnets = CurrentSubnets /2
                   END-PERFORM
-                  MOVE CurrentSubnets TO CurrentSubnetsOutput 
-                  MOVE TotalClients TO TotalClientsOutput 
+                  MOVE CurrentSubnets TO CurrentSubnetsOutput
+                  MOVE TotalClients TO TotalClientsOutput
                   DISPLAY "Total clients: ", TotalClientsOutput
-                  MOVE UsableClients TO UsableClientsOutput  
+                  MOVE UsableClients TO UsableClientsOutput
                   DISPLAY "Usable clients: ", UsableClientsOutput
                   COMPUTE TotalBits = MaxBits - CurrentBits
-                  MOVE TotalBits TO TotalBitsOutput 
+                  MOVE TotalBits TO TotalBitsOutput
                   DISPLAY "Bits: ", TotalBitsOutput
-                  COMPUTE CustomSubnet = SubnetValue - SubnetBinary 
+                  COMPUTE CustomSubnet = SubnetValue - SubnetBinary
                   DISPLAY "Subnets: ", CurrentSubnetsOutput
-                  IF IPClassPortion < 128 THEN
-                    DISPLAY "Custom subnet: 255.", CustomSubnet,".0.0"
-                  ELSE IF IPClassPortion < 192 THEN
-                    DISPLAY "Custom subnet: 255.255", CustomSubnet,".0"
-                  ELSE IF IPClassPortion < 256 THEN
-                    DISPLAY "Custom subnet: 255.255.255.", CustomSubnet
+                  PERFORM BUILDCIDRFROMHOST
+                  COMPUTE WildcardOctet = 255 - CustomSubnet
+                  MOVE WildcardOctet TO WildcardOctetOutput
+                  PERFORM BUILDWILDCARDTEXT
+                  IF MaxBits >= 24 THEN
+                    DISPLAY "Custom subnet: 255.", CustomSubnet,
+      -                     ".0.0 ", CidrText(1:CidrTextLen)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "Wildcard mask: 0." DELIMITED BY SIZE
+                       WildcardOctetText DELIMITED BY SPACE
+                       ".255.255" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE 2 TO TableOctetPosition
+                  ELSE
+                    IF MaxBits >= 16 THEN
+                      DISPLAY "Custom subnet: 255.255", CustomSubnet,
+      -                       ".0 ", CidrText(1:CidrTextLen)
+                      MOVE SPACES TO DisplayLine
+                      MOVE 1 TO DisplayLinePointer
+                      STRING "Wildcard mask: 0.0." DELIMITED BY SIZE
+                         WildcardOctetText DELIMITED BY SPACE
+                         ".255" DELIMITED BY SIZE
+                         INTO DisplayLine
+                         WITH POINTER DisplayLinePointer
+                      DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                      MOVE 3 TO TableOctetPosition
+                    ELSE
+                      IF MaxBits >= 8 THEN
+                        DISPLAY "Custom subnet: 255.255.255.",
+      -                         CustomSubnet, " ",
+      -                         CidrText(1:CidrTextLen)
+                        MOVE SPACES TO DisplayLine
+                        MOVE 1 TO DisplayLinePointer
+                        STRING "Wildcard mask: 0.0.0."
+                           DELIMITED BY SIZE
+                           WildcardOctetText DELIMITED BY SPACE
+                           INTO DisplayLine
+                           WITH POINTER DisplayLinePointer
+                        DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                        MOVE 4 TO TableOctetPosition
+                      END-IF
+                    END-IF
+                  END-IF
+                  IF UseFullTable THEN
+                     MOVE SubnetBinary TO TableBlockSize
+                     PERFORM PRINTSUBNETTABLE
                   END-IF
                END-IF
            END-PERFORM.
 
-           STOP RUN.
\ No newline at end of file
+      * grows the subnet count (not the client count) a power of two
+      * at a time until there are enough subnets, then reports the
+      * mask that gives that many subnets within the changing octet
+         SUBNETPRIORITYCALC.
+           PERFORM UNTIL CurrentSubnets2 >= DesiredSubnets
+                 OR SubnetTotalBits >= 8
+              COMPUTE SubnetTotalBits = SubnetTotalBits + 1
+              COMPUTE CurrentSubnets2 = CurrentSubnets2 * 2
+           END-PERFORM
+           COMPUTE SubnetBinary2 = SubnetValue / CurrentSubnets2
+           COMPUTE CustomSubnet2 = SubnetValue - SubnetBinary2
+           MOVE CurrentSubnets2 TO CurrentSubnetsOutput
+           DISPLAY
+      -    "//SUBNET PRIORITY SECTION//"
+           DISPLAY "Subnets: ", CurrentSubnetsOutput
+           PERFORM BUILDCIDRFROMSUBNET
+           COMPUTE WildcardOctet = 255 - CustomSubnet2
+           MOVE WildcardOctet TO WildcardOctetOutput
+           PERFORM BUILDWILDCARDTEXT
+           IF MaxBits >= 24 THEN
+              DISPLAY "Custom subnet: 255.", CustomSubnet2,
+      -              ".0.0 ", CidrText(1:CidrTextLen)
+              MOVE SPACES TO DisplayLine
+              MOVE 1 TO DisplayLinePointer
+              STRING "Wildcard mask: 0." DELIMITED BY SIZE
+                 WildcardOctetText DELIMITED BY SPACE
+                 ".255.255" DELIMITED BY SIZE
+                 INTO DisplayLine
+                 WITH POINTER DisplayLinePointer
+              DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+              MOVE 2 TO TableOctetPosition
+           ELSE
+              IF MaxBits >= 16 THEN
+                 DISPLAY "Custom subnet: 255.255", CustomSubnet2,
+      -                 ".0 ", CidrText(1:CidrTextLen)
+                 MOVE SPACES TO DisplayLine
+                 MOVE 1 TO DisplayLinePointer
+                 STRING "Wildcard mask: 0.0." DELIMITED BY SIZE
+                    WildcardOctetText DELIMITED BY SPACE
+                    ".255" DELIMITED BY SIZE
+                    INTO DisplayLine
+                    WITH POINTER DisplayLinePointer
+                 DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                 MOVE 3 TO TableOctetPosition
+              ELSE
+                 IF MaxBits >= 8 THEN
+                    DISPLAY "Custom subnet: 255.255.255.",
+      -                    CustomSubnet2, " ", CidrText(1:CidrTextLen)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "Wildcard mask: 0.0.0."
+                       DELIMITED BY SIZE
+                       WildcardOctetText DELIMITED BY SPACE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE 4 TO TableOctetPosition
+                 END-IF
+              END-IF
+           END-IF
+           IF UseFullTable THEN
+              MOVE SubnetBinary2 TO TableBlockSize
+              PERFORM PRINTSUBNETTABLE
+           END-IF.
+
+      * lists every subnet in the scheme (network address, first
+      * usable, last usable, broadcast), not just the single best-fit
+      * subnet. Only one octet moves at a time, same as the rest of
+      * this program's class-based approach, so IPOctet1-IPOctet3
+      * (the octets before the one that is subnetted) come straight
+      * from the validated WorkingIP.
+         PRINTSUBNETTABLE.
+           COMPUTE TableRowCount = 256 / TableBlockSize
+           PERFORM VARYING TableRowIndex FROM 0 BY 1
+                 UNTIL TableRowIndex NOT < TableRowCount
+              COMPUTE TableChangingValue =
+                 TableRowIndex * TableBlockSize
+              COMPUTE TableBroadcastValue =
+                 TableChangingValue + TableBlockSize - 1
+              EVALUATE TableOctetPosition
+                 WHEN 2
+                    MOVE IPOctet1 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetAText
+                    MOVE TableChangingValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetBText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Network: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       ".0.0" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  First usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       ".0.1" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE TableBroadcastValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetBText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Last usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       ".255.254" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Broadcast: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       ".255.255" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                 WHEN 3
+                    MOVE IPOctet1 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetAText
+                    MOVE IPOctet2 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetBText
+                    MOVE TableChangingValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetCText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Network: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       ".0" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  First usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       ".1" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE TableBroadcastValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetCText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Last usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       ".254" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Broadcast: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       ".255" DELIMITED BY SIZE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                 WHEN 4
+                    MOVE IPOctet1 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetAText
+                    MOVE IPOctet2 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetBText
+                    MOVE IPOctet3 TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetCText
+                    MOVE TableChangingValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetDText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Network: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetDText DELIMITED BY SPACE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    COMPUTE TableOctetD = TableChangingValue + 1
+                    MOVE TableOctetD TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetDText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  First usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetDText DELIMITED BY SPACE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    COMPUTE TableOctetD = TableBroadcastValue - 1
+                    MOVE TableOctetD TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetDText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Last usable: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetDText DELIMITED BY SPACE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                    MOVE TableBroadcastValue TO TableOctetScratch
+                    PERFORM TRIMTABLEOCTET
+                    MOVE TableOctetScratchText TO TableOctetDText
+                    MOVE SPACES TO DisplayLine
+                    MOVE 1 TO DisplayLinePointer
+                    STRING "  Broadcast: " DELIMITED BY SIZE
+                       TableOctetAText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetBText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetCText DELIMITED BY SPACE
+                       "." DELIMITED BY SIZE
+                       TableOctetDText DELIMITED BY SPACE
+                       INTO DisplayLine
+                       WITH POINTER DisplayLinePointer
+                    DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+              END-EVALUATE
+           END-PERFORM.
+
+      * appends every run's inputs and results to a dated audit log
+         LOGCALCULATION.
+           ACCEPT CurrentDateOutput FROM DATE YYYYMMDD
+           ACCEPT CurrentTimeOutput FROM TIME
+           STRING CurrentDateOutput DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  CurrentTimeOutput DELIMITED BY SIZE
+                  INTO RunDateTime
+           OPEN INPUT AuditLogFile
+           IF AuditLogStatus = "35" THEN
+              OPEN OUTPUT AuditLogFile
+              CLOSE AuditLogFile
+           ELSE
+              CLOSE AuditLogFile
+           END-IF
+           OPEN EXTEND AuditLogFile
+           MOVE SPACES TO AuditLogLine
+           STRING RunDateTime DELIMITED BY SIZE
+                  " IP=" DELIMITED BY SIZE
+                  WorkingIP DELIMITED BY SIZE
+                  " Clients=" DELIMITED BY SIZE
+                  DesiredClients DELIMITED BY SIZE
+                  " Subnets=" DELIMITED BY SIZE
+                  DesiredSubnets DELIMITED BY SIZE
+                  " CustomSubnet=" DELIMITED BY SIZE
+                  CustomSubnet DELIMITED BY SIZE
+                  " Bits=" DELIMITED BY SIZE
+                  TotalBitsOutput DELIMITED BY SIZE
+                  " Subnets2=" DELIMITED BY SIZE
+                  CurrentSubnetsOutput DELIMITED BY SIZE
+                  INTO AuditLogLine
+           WRITE AuditLogLine
+           CLOSE AuditLogFile.
+
+      * batch subnet planning from a work order file, one
+      * "ip,clients,subnets" combo per line, results written to a
+      * print file instead of DISPLAY
+         BATCHMODE.
+           MOVE "N" TO WorkOrderEOFSwitch
+           MOVE ZEROES TO WorkOrderLineNumber
+           OPEN INPUT WorkOrderFile
+           IF WorkOrderFileStatus NOT = "00" THEN
+              DISPLAY
+      -       "ERROR: cannot open workorders.dat, status ",
+      -       WorkOrderFileStatus
+           ELSE
+              OPEN OUTPUT PrintFile
+              IF PrintFileStatus NOT = "00" THEN
+                 DISPLAY
+      -          "ERROR: cannot open subnetreport.txt, status ",
+      -          PrintFileStatus
+                 CLOSE WorkOrderFile
+              ELSE
+                 PERFORM UNTIL NoMoreWorkOrders
+                    READ WorkOrderFile
+                       AT END
+                          SET NoMoreWorkOrders TO TRUE
+                       NOT AT END
+                          COMPUTE WorkOrderLineNumber =
+                             WorkOrderLineNumber + 1
+                          PERFORM RESETWORKFIELDS
+                          MOVE SPACES TO WorkOrderIPField
+                          MOVE SPACES TO WorkOrderClientsField
+                          MOVE SPACES TO WorkOrderSubnetsField
+                          MOVE ZERO TO WorkOrderFieldCount
+                          UNSTRING WorkOrderRecord DELIMITED BY ","
+                             INTO WorkOrderIPField,
+                                  WorkOrderClientsField,
+                                  WorkOrderSubnetsField
+                             TALLYING IN WorkOrderFieldCount
+                             ON OVERFLOW
+                                MOVE 9 TO WorkOrderFieldCount
+                          END-UNSTRING
+                          MOVE WorkOrderLineNumber
+                             TO WorkOrderLineNumberOutput
+                          MOVE SPACES TO PrintLine
+                          STRING "Work order #" DELIMITED BY SIZE
+                             WorkOrderLineNumberOutput
+                                DELIMITED BY SIZE
+                             ": " DELIMITED BY SIZE
+                             WorkOrderRecord DELIMITED BY SIZE
+                             INTO PrintLine
+                          WRITE PrintLine
+                          IF WorkOrderFieldCount NOT = 3 THEN
+                             MOVE SPACES TO PrintLine
+                             STRING
+      -                         "  ERROR: expected ip,clients,subnets"
+                                DELIMITED BY SIZE INTO PrintLine
+                             WRITE PrintLine
+                          ELSE
+                             MOVE WorkOrderIPField TO WorkingIP
+                             MOVE WorkOrderClientsField
+                                TO DesiredClients
+                             MOVE WorkOrderSubnetsField
+                                TO DesiredSubnets
+                             PERFORM VALIDATEWORKINGIP
+                             IF IPIsInvalid THEN
+                                MOVE SPACES TO PrintLine
+                                STRING
+      -                            "  ERROR: not a valid dotted IP "
+      -                            "address"
+                                   DELIMITED BY SIZE INTO PrintLine
+                                WRITE PrintLine
+                             ELSE
+                                PERFORM CLASSIFYNETWORK
+                                IF NetworkIsInvalid THEN
+                                   MOVE SPACES TO PrintLine
+                                   STRING
+      -                               "  ERROR: cannot allocate "
+      -                               "that many hosts/subnets on "
+      -                               "this network"
+                                      DELIMITED BY SIZE INTO PrintLine
+                                   WRITE PrintLine
+                                ELSE
+                                   PERFORM BATCHHOSTPRIORITY
+                                   PERFORM BATCHSUBNETPRIORITY
+                                   PERFORM LOGCALCULATION
+                                END-IF
+                             END-IF
+                          END-IF
+                    END-READ
+                 END-PERFORM
+                 CLOSE WorkOrderFile
+                 CLOSE PrintFile
+                 DISPLAY "Batch run complete: ",
+      -                  WorkOrderLineNumberOutput,
+      -                  " work order(s) written to subnetreport.txt"
+              END-IF
+           END-IF.
+
+         BATCHHOSTPRIORITY.
+           PERFORM UNTIL TotalClients > DesiredClients
+                 OR CurrentBits >= 32
+               COMPUTE CurrentBits = CurrentBits + 1
+               COMPUTE TotalClients = TotalClients * 2
+               COMPUTE UsableClients = TotalClients - 2
+               COMPUTE SubnetBinary = SubnetBinary * 2
+               IF SubnetBinary >= 256 THEN
+                  COMPUTE SubnetBinary = 1
+               END-IF
+               IF UsableClients >= DesiredClients THEN
+                  MOVE SPACES TO PrintLine
+                  STRING "  //HOST PRIORITY SECTION//"
+                     DELIMITED BY SIZE INTO PrintLine
+                  WRITE PrintLine
+                  PERFORM CurrentBits TIMES
+                    COMPUTE CurrentSubnets = CurrentSubnets /2
+                  END-PERFORM
+                  MOVE CurrentSubnets TO CurrentSubnetsOutput
+                  MOVE TotalClients TO TotalClientsOutput
+                  MOVE UsableClients TO UsableClientsOutput
+                  COMPUTE TotalBits = MaxBits - CurrentBits
+                  MOVE TotalBits TO TotalBitsOutput
+                  COMPUTE CustomSubnet = SubnetValue - SubnetBinary
+                  PERFORM BUILDCIDRFROMHOST
+                  COMPUTE WildcardOctet = 255 - CustomSubnet
+                  MOVE WildcardOctet TO WildcardOctetOutput
+                  PERFORM BUILDWILDCARDTEXT
+                  MOVE SPACES TO PrintLine
+                  STRING "  Total clients: " DELIMITED BY SIZE
+                     TotalClientsOutput DELIMITED BY SIZE
+                     " Usable clients: " DELIMITED BY SIZE
+                     UsableClientsOutput DELIMITED BY SIZE
+                     " Bits: " DELIMITED BY SIZE
+                     TotalBitsOutput DELIMITED BY SIZE
+                     " Subnets: " DELIMITED BY SIZE
+                     CurrentSubnetsOutput DELIMITED BY SIZE
+                     INTO PrintLine
+                  WRITE PrintLine
+                  MOVE SPACES TO PrintLine
+                  IF MaxBits >= 24 THEN
+                    STRING "  Custom subnet: 255." DELIMITED BY SIZE
+                       CustomSubnet DELIMITED BY SIZE
+                       ".0.0 " DELIMITED BY SIZE
+                       CidrText DELIMITED BY SPACE
+                       "  Wildcard mask: 0." DELIMITED BY SIZE
+                       WildcardOctetText DELIMITED BY SPACE
+                       ".255.255" DELIMITED BY SIZE
+                       INTO PrintLine
+                  ELSE
+                    IF MaxBits >= 16 THEN
+                      STRING "  Custom subnet: 255.255"
+                         DELIMITED BY SIZE
+                         CustomSubnet DELIMITED BY SIZE
+                         ".0 " DELIMITED BY SIZE
+                         CidrText DELIMITED BY SPACE
+                         "  Wildcard mask: 0.0." DELIMITED BY SIZE
+                         WildcardOctetText DELIMITED BY SPACE
+                         ".255" DELIMITED BY SIZE
+                         INTO PrintLine
+                    ELSE
+                      IF MaxBits >= 8 THEN
+                        STRING "  Custom subnet: 255.255.255."
+                           DELIMITED BY SIZE
+                           CustomSubnet DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           CidrText DELIMITED BY SPACE
+                           "  Wildcard mask: 0.0.0." DELIMITED BY SIZE
+                           WildcardOctetText DELIMITED BY SPACE
+                           INTO PrintLine
+                      END-IF
+                    END-IF
+                  END-IF
+                  WRITE PrintLine
+               END-IF
+           END-PERFORM.
+
+         BATCHSUBNETPRIORITY.
+           PERFORM UNTIL CurrentSubnets2 >= DesiredSubnets
+                 OR SubnetTotalBits >= 8
+              COMPUTE SubnetTotalBits = SubnetTotalBits + 1
+              COMPUTE CurrentSubnets2 = CurrentSubnets2 * 2
+           END-PERFORM
+           COMPUTE SubnetBinary2 = SubnetValue / CurrentSubnets2
+           COMPUTE CustomSubnet2 = SubnetValue - SubnetBinary2
+           MOVE SPACES TO PrintLine
+           STRING "  //SUBNET PRIORITY SECTION//"
+              DELIMITED BY SIZE INTO PrintLine
+           WRITE PrintLine
+           PERFORM BUILDCIDRFROMSUBNET
+           COMPUTE WildcardOctet = 255 - CustomSubnet2
+           MOVE WildcardOctet TO WildcardOctetOutput
+           PERFORM BUILDWILDCARDTEXT
+           MOVE SPACES TO PrintLine
+           IF MaxBits >= 24 THEN
+              STRING "  Custom subnet: 255." DELIMITED BY SIZE
+                 CustomSubnet2 DELIMITED BY SIZE
+                 ".0.0 " DELIMITED BY SIZE
+                 CidrText DELIMITED BY SPACE
+                 "  Wildcard mask: 0." DELIMITED BY SIZE
+                 WildcardOctetText DELIMITED BY SPACE
+                 ".255.255" DELIMITED BY SIZE
+                 INTO PrintLine
+           ELSE
+              IF MaxBits >= 16 THEN
+                 STRING "  Custom subnet: 255.255"
+                    DELIMITED BY SIZE
+                    CustomSubnet2 DELIMITED BY SIZE
+                    ".0 " DELIMITED BY SIZE
+                    CidrText DELIMITED BY SPACE
+                    "  Wildcard mask: 0.0." DELIMITED BY SIZE
+                    WildcardOctetText DELIMITED BY SPACE
+                    ".255" DELIMITED BY SIZE
+                    INTO PrintLine
+              ELSE
+                 IF MaxBits >= 8 THEN
+                    STRING "  Custom subnet: 255.255.255."
+                       DELIMITED BY SIZE
+                       CustomSubnet2 DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       CidrText DELIMITED BY SPACE
+                       "  Wildcard mask: 0.0.0." DELIMITED BY SIZE
+                       WildcardOctetText DELIMITED BY SPACE
+                       INTO PrintLine
+                 END-IF
+              END-IF
+           END-IF
+           WRITE PrintLine.
+
+      * IPv6 prefix planning mode, mirrors the IPv4 HOST PRIORITY /
+      * SUBNET PRIORITY breakdown above
+         IPV6MODE.
+           DISPLAY "Type in the working IPv6 prefix: "
+      -       WITH NO ADVANCING
+           ACCEPT WorkingIPv6
+           PERFORM FINDWORKINGIPV6LEN
+           SET V6PrefixIsInvalid TO TRUE
+           PERFORM UNTIL V6PrefixIsValid
+              DISPLAY "Type in the prefix length (e.g. 48 or 64): "
+      -          WITH NO ADVANCING
+              ACCEPT V6StartingPrefix
+              IF V6StartingPrefix > 128 THEN
+                 DISPLAY
+      -             "ERROR: prefix length must be between 0 and 128, ",
+      -             "try again."
+              ELSE
+                 SET V6PrefixIsValid TO TRUE
+              END-IF
+           END-PERFORM
+           DISPLAY "Type in the amount of desired hosts per subnet: "
+      -       WITH NO ADVANCING
+           ACCEPT DesiredHostsV6
+           DISPLAY "Type in the amount of desired subnets: "
+      -       WITH NO ADVANCING
+           ACCEPT DesiredSubnetsV6
+           MOVE 1 TO V6TotalHosts
+           MOVE 0 TO V6CurrentHostBits
+           PERFORM UNTIL V6TotalHosts > DesiredHostsV6
+                 OR V6CurrentHostBits >= 64
+              COMPUTE V6CurrentHostBits = V6CurrentHostBits + 1
+              COMPUTE V6TotalHosts = V6TotalHosts * 2
+              IF V6TotalHosts - 2 >= DesiredHostsV6 THEN
+                 DISPLAY "//HOST PRIORITY SECTION (IPv6)//"
+                 COMPUTE V6HostPrefix = 128 - V6CurrentHostBits
+                 MOVE V6HostPrefix TO V6HostPrefixOutput
+                 MOVE V6CurrentHostBits TO V6CurrentHostBitsOutput
+                 MOVE SPACES TO DisplayLine
+                 MOVE 1 TO DisplayLinePointer
+                 STRING "Working prefix: " DELIMITED BY SIZE
+                    WorkingIPv6(1:WorkingIPv6Len) DELIMITED BY SIZE
+                    INTO DisplayLine
+                    WITH POINTER DisplayLinePointer
+                 DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+                 DISPLAY "Host portion bits: ", V6CurrentHostBitsOutput
+                 MOVE SPACES TO DisplayLine
+                 MOVE 1 TO DisplayLinePointer
+                 STRING "Custom subnet: " DELIMITED BY SIZE
+                    WorkingIPv6(1:WorkingIPv6Len) DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    V6HostPrefixOutput DELIMITED BY SIZE
+                    INTO DisplayLine
+                    WITH POINTER DisplayLinePointer
+                 DISPLAY DisplayLine(1:DisplayLinePointer - 1)
+              END-IF
+           END-PERFORM
+           MOVE 1 TO V6TotalSubnets
+           MOVE 0 TO V6CurrentSubnetBits
+           PERFORM UNTIL V6TotalSubnets >= DesiredSubnetsV6
+                 OR V6CurrentSubnetBits >= 64
+              COMPUTE V6CurrentSubnetBits = V6CurrentSubnetBits + 1
+              COMPUTE V6TotalSubnets = V6TotalSubnets * 2
+           END-PERFORM
+           DISPLAY "//SUBNET PRIORITY SECTION (IPv6)//"
+           COMPUTE V6SubnetPrefix =
+              V6StartingPrefix + V6CurrentSubnetBits
+           MOVE V6SubnetPrefix TO V6SubnetPrefixOutput
+           MOVE V6TotalSubnets TO V6TotalSubnetsOutput
+           DISPLAY "Subnets: ", V6TotalSubnetsOutput
+           MOVE SPACES TO DisplayLine
+           MOVE 1 TO DisplayLinePointer
+           STRING "Custom subnet: " DELIMITED BY SIZE
+              WorkingIPv6(1:WorkingIPv6Len) DELIMITED BY SIZE
+              "/" DELIMITED BY SIZE
+              V6SubnetPrefixOutput DELIMITED BY SIZE
+              INTO DisplayLine
+              WITH POINTER DisplayLinePointer
+           DISPLAY DisplayLine(1:DisplayLinePointer - 1).
+
+      * route summarization / supernetting: feed in a list of
+      * contiguous subnets and get back the smallest supernet
+      * (summary route) that covers all of them
+         SUPERNETMODE.
+           DISPLAY "How many subnets do you want to summarize? "
+      -       WITH NO ADVANCING
+           ACCEPT SupernetCount
+           MOVE 4294967295 TO SupernetMinStart
+           MOVE 0 TO SupernetMaxEnd
+           PERFORM VARYING SupernetIndex FROM 1 BY 1
+                 UNTIL SupernetIndex > SupernetCount
+              SET IPIsInvalid TO TRUE
+              PERFORM UNTIL IPIsValid
+                 DISPLAY "Subnet ", SupernetIndex,
+      -                  " network address: " WITH NO ADVANCING
+                 ACCEPT WorkingIP
+                 PERFORM VALIDATEWORKINGIP
+                 IF IPIsInvalid THEN
+                    DISPLAY
+      -                "That is not a valid dotted IP address, ",
+      -                "try again."
+                 END-IF
+              END-PERFORM
+              SET SupernetBitsIsInvalid TO TRUE
+              PERFORM UNTIL SupernetBitsIsValid
+                 DISPLAY "Subnet ", SupernetIndex,
+      -                  " prefix length (CIDR bits): "
+      -                  WITH NO ADVANCING
+                 ACCEPT SupernetBits
+                 IF SupernetBits > 32 THEN
+                    DISPLAY
+      -                "ERROR: prefix length must be between 0 and ",
+      -                "32, try again."
+                 ELSE
+                    SET SupernetBitsIsValid TO TRUE
+                 END-IF
+              END-PERFORM
+              COMPUTE SupernetAddress =
+                 ((IPOctet1 * 256 + IPOctet2) * 256 + IPOctet3)
+                 * 256 + IPOctet4
+              MOVE 1 TO SupernetBlockSize
+              COMPUTE SupernetHostBits = 32 - SupernetBits
+              PERFORM SupernetHostBits TIMES
+                 COMPUTE SupernetBlockSize = SupernetBlockSize * 2
+              END-PERFORM
+              DIVIDE SupernetAddress BY SupernetBlockSize
+                 GIVING SupernetNetworkStart
+              COMPUTE SupernetNetworkStart =
+                 SupernetNetworkStart * SupernetBlockSize
+              COMPUTE SupernetNetworkEnd =
+                 SupernetNetworkStart + SupernetBlockSize - 1
+              IF SupernetNetworkStart < SupernetMinStart THEN
+                 MOVE SupernetNetworkStart TO SupernetMinStart
+              END-IF
+              IF SupernetNetworkEnd > SupernetMaxEnd THEN
+                 MOVE SupernetNetworkEnd TO SupernetMaxEnd
+              END-IF
+           END-PERFORM
+           MOVE "N" TO SupernetFoundSwitch
+      * SupernetMinStart need not already fall on a block boundary
+      * for the trial size being tested, so each trial floor-aligns
+      * a candidate start (integer DIVIDE truncates, which is floor
+      * division for these unsigned addresses) and checks whether
+      * that aligned block covers the whole MinStart..MaxEnd range,
+      * rather than requiring MinStart itself to divide evenly
+           PERFORM VARYING SupernetTrialBits FROM 32 BY -1
+                 UNTIL SupernetTrialBits < 0 OR SupernetFound
+              MOVE 1 TO SupernetTrialBlockSize
+              COMPUTE SupernetHostBits = 32 - SupernetTrialBits
+              PERFORM SupernetHostBits TIMES
+                 COMPUTE SupernetTrialBlockSize =
+                    SupernetTrialBlockSize * 2
+              END-PERFORM
+              DIVIDE SupernetMinStart BY SupernetTrialBlockSize
+                 GIVING SupernetNetworkStart
+              COMPUTE SupernetResultStart =
+                 SupernetNetworkStart * SupernetTrialBlockSize
+              IF SupernetResultStart + SupernetTrialBlockSize - 1
+                    >= SupernetMaxEnd THEN
+                 SET SupernetFound TO TRUE
+                 MOVE SupernetTrialBits TO SupernetResultBits
+              END-IF
+           END-PERFORM
+           MOVE SupernetResultBits TO SupernetResultBitsOutput
+           IF SupernetResultBits < 10 THEN
+              MOVE 1 TO SupernetResultBitsLen
+           ELSE
+              MOVE 2 TO SupernetResultBitsLen
+           END-IF
+           DIVIDE SupernetResultStart BY 16777216
+              GIVING SupernetResultOctet1 REMAINDER SupernetRemainder1
+           DIVIDE SupernetRemainder1 BY 65536
+              GIVING SupernetResultOctet2 REMAINDER SupernetRemainder2
+           DIVIDE SupernetRemainder2 BY 256
+              GIVING SupernetResultOctet3 REMAINDER SupernetResultOctet4
+           MOVE SupernetResultOctet1 TO TableOctetScratch
+           PERFORM TRIMTABLEOCTET
+           MOVE TableOctetScratchText TO TableOctetAText
+           MOVE SupernetResultOctet2 TO TableOctetScratch
+           PERFORM TRIMTABLEOCTET
+           MOVE TableOctetScratchText TO TableOctetBText
+           MOVE SupernetResultOctet3 TO TableOctetScratch
+           PERFORM TRIMTABLEOCTET
+           MOVE TableOctetScratchText TO TableOctetCText
+           MOVE SupernetResultOctet4 TO TableOctetScratch
+           PERFORM TRIMTABLEOCTET
+           MOVE TableOctetScratchText TO TableOctetDText
+           DISPLAY "//SUMMARY ROUTE//"
+           MOVE SPACES TO DisplayLine
+           MOVE 1 TO DisplayLinePointer
+           STRING "Supernet: " DELIMITED BY SIZE
+              TableOctetAText DELIMITED BY SPACE
+              "." DELIMITED BY SIZE
+              TableOctetBText DELIMITED BY SPACE
+              "." DELIMITED BY SIZE
+              TableOctetCText DELIMITED BY SPACE
+              "." DELIMITED BY SIZE
+              TableOctetDText DELIMITED BY SPACE
+              "/" DELIMITED BY SIZE
+              SupernetResultBitsOutput(3 - SupernetResultBitsLen:
+                 SupernetResultBitsLen) DELIMITED BY SIZE
+              INTO DisplayLine
+              WITH POINTER DisplayLinePointer
+           DISPLAY DisplayLine(1:DisplayLinePointer - 1).
